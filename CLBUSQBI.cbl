@@ -2,37 +2,148 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose:     Busqueda secuencial y binaria sobre un vector
+      *              cargado desde el archivo maestro MASTER-FILE.
       * Tectonics: cobc
+      ******************************************************************
+      * Mantenimiento:
+      *   - Se agrega lectura del vector desde archivo maestro indexado
+      *     (MASTER-FILE) en lugar de los MOVE literales de antes, para
+      *     que el dato se mantenga fuera del programa.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. CLBUSQBI.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE ASSIGN TO MASTVEC
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS VECTREC-CLAVE
+               FILE STATUS IS WS-FS-MASTER.
+
+           SELECT CTL-FILE ASSIGN TO SYSIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CTL.
+
+           SELECT TRAN-FILE ASSIGN TO TRANVEC
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-TRAN.
+
+           SELECT REJECT-FILE ASSIGN TO RCHVEC
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-RCH.
+
+           SELECT REPORT-FILE ASSIGN TO RPTVEC
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-RPT.
+
+           SELECT AUDIT-FILE ASSIGN TO AUDVEC
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-AUD.
+
+           SELECT CHKPT-FILE ASSIGN TO CKPVEC
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CKP.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  MASTER-FILE
+           LABEL RECORD IS STANDARD.
+           COPY VECTREC.
+
+       FD  CTL-FILE
+           LABEL RECORD IS STANDARD.
+       01  CTL-REGISTRO.
+           05  CTL-MODO             PIC X(01).
+           05  CTL-ELEMENTO         PIC 9(05).
+           05  CTL-JOBID            PIC X(08).
+           05  FILLER               PIC X(66).
+
+       FD  TRAN-FILE
+           LABEL RECORD IS STANDARD.
+       01  TRAN-REGISTRO.
+           05  TRAN-ELEMENTO        PIC 9(05).
+           05  FILLER               PIC X(75).
+
+       FD  REJECT-FILE
+           LABEL RECORD IS STANDARD.
+       01  RCH-LINEA                PIC X(80).
+
+       FD  REPORT-FILE
+           LABEL RECORD IS STANDARD.
+       01  RPT-LINEA                PIC X(80).
+
+       FD  AUDIT-FILE
+           LABEL RECORD IS STANDARD.
+       01  AUD-REGISTRO.
+           05  AUD-FECHA            PIC 9(08).
+           05  AUD-HORA             PIC 9(08).
+           05  AUD-JOBID            PIC X(08).
+           05  AUD-METODO           PIC X(20).
+           05  AUD-ELEMENTO         PIC 9(05).
+           05  AUD-POSICION         PIC 9(05).
+           05  AUD-RESULTADO        PIC X(01).
+           05  FILLER               PIC X(25).
+
+       FD  CHKPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  CKP-REGISTRO.
+           05  CKP-SECUENCIA        PIC 9(07).
+           05  FILLER               PIC X(73).
+
        WORKING-STORAGE SECTION.
 
+       77 WS-FS-MASTER PIC X(02) VALUE '00'.
+       77 WS-FS-CTL    PIC X(02) VALUE '00'.
+       77 WS-FS-TRAN   PIC X(02) VALUE '00'.
+       77 WS-FS-RCH    PIC X(02) VALUE '00'.
+       77 WS-FS-RPT    PIC X(02) VALUE '00'.
+       77 WS-FS-AUD    PIC X(02) VALUE '00'.
+       77 WS-FS-CKP    PIC X(02) VALUE '00'.
+
+       77 WS-REINICIO-SW    PIC X(01) VALUE 'N'.
+           88 WS-REINICIO-SI VALUE 'S'.
+           88 WS-REINICIO-NO VALUE 'N'.
+       77 WS-REINICIO-SECUENCIA PIC 9(07) COMP VALUE ZERO.
+       77 WS-CONT-TRAN          PIC 9(07) COMP VALUE ZERO.
 
+       77 WS-FECHA-RUN PIC 9(08) VALUE ZERO.
+       77 WS-FECHA     PIC 9(08) VALUE ZERO.
+       77 WS-HORA      PIC 9(08) VALUE ZERO.
+       77 WS-JOB-ID    PIC X(08) VALUE 'CLBUSQBI'.
+       77 WS-RPT-METODO PIC X(20) VALUE SPACES.
+       77 WS-RPT-POS-ED PIC ZZZZ9 VALUE ZERO.
+       77 WS-RPT-ELE-ED PIC ZZZZ9 VALUE ZERO.
+       77 WS-RPT-CLV-ED PIC ZZZZZZ9 VALUE ZERO.
+       77 WS-RPT-CSE-ED PIC ZZZZZZ9 VALUE ZERO.
+       77 WS-RPT-CBI-ED PIC ZZZZZZ9 VALUE ZERO.
 
-       77 WS-COMIENZO PIC 99 VALUE 0.
-       77 WS-IND-ENC  PIC 99 VALUE 0.
+       77 WS-ORDEN-SW  PIC X(01) VALUE 'S'.
+           88 WS-ORDEN-OK    VALUE 'S'.
+           88 WS-ORDEN-MAL   VALUE 'N'.
 
-       77 WS-FIN      PIC 99 VALUE 0.
-       77 WS-MITAD    PIC 99 VALUE 0.
-       77 WS-ELEMENTO PIC 99 VALUE 6.
-       77 WS-TAM      PIC 99 VALUE 7.
+       77 WS-I-VAL     PIC 9(05) COMP VALUE 0.
+       77 WS-POS-ED    PIC 9(05) VALUE 0.
 
+       77 WS-MODO      PIC X(01) VALUE 'S'.
+           88 WS-MODO-UNICO    VALUE 'S'.
+           88 WS-MODO-LOTE     VALUE 'B'.
 
+       77 WS-CONT-COMP-SEC PIC 9(07) COMP VALUE ZERO.
+       77 WS-CONT-COMP-BI  PIC 9(07) COMP VALUE ZERO.
+       77 WS-CONT-CLAVES   PIC 9(07) COMP VALUE ZERO.
 
-        01 WS-VARIABLE.
-           02 WS-VECTOR   PIC 99 OCCURS 7 TIMES
-           ASCENDING WS-VECTOR
-               INDEXED BY WS-I.
+       77 WS-COMIENZO PIC 9(05) COMP VALUE 0.
+       77 WS-IND-ENC  PIC 9(05) COMP VALUE 0.
 
+       77 WS-FIN      PIC 9(05) COMP VALUE 0.
+       77 WS-MITAD    PIC 9(05) COMP VALUE 0.
+       77 WS-ELEMENTO PIC 9(05) VALUE 6.
 
-           02 WS-BUSCAR.
-              05 SW-ENCONTRO-SEC         PIC X(01) VALUE SPACE.
-                 88 SW-ENCONTRO-SEC-NO   VALUE 'N'.
-                 88 SW-ENCONTRO-SEC-SI   VALUE 'S'.
+
+
+       COPY VECTTAB.
 
        PROCEDURE DIVISION.
       *----------------------------------------------------------------*
@@ -40,31 +151,273 @@
            PERFORM 1000-CARGAR-DATOS
               THRU 1000-CARGAR-DATOS-EXIT.
 
-           PERFORM 2000-BUSCAR-SEC
-              THRU 2000-BUSCAR-SEC-EXIT.
+           PERFORM 1500-VALIDAR-ORDEN
+              THRU 1500-VALIDAR-ORDEN-EXIT.
+
+           PERFORM 1700-LEER-CONTROL
+              THRU 1700-LEER-CONTROL-EXIT.
 
-           PERFORM 3000-BUSCAR-BI
-              THRU 3000-BUSCAR-SEC-EXIT.
+           PERFORM 1800-VERIFICAR-REINICIO
+              THRU 1800-VERIFICAR-REINICIO-EXIT.
 
+           PERFORM 1900-ABRIR-REPORTE
+              THRU 1900-ABRIR-REPORTE-EXIT.
 
+           PERFORM 2500-PROCESAR-CLAVES
+              THRU 2500-PROCESAR-CLAVES-EXIT.
+
+           PERFORM 8000-REPORTE-RESUMEN
+              THRU 8000-REPORTE-RESUMEN-EXIT.
+
+           PERFORM 9000-FINALIZAR
+              THRU 9000-FINALIZAR-EXIT.
 
            STOP RUN.
 
       *----------------------------------------------------------------*
        1000-CARGAR-DATOS.
 
-           MOVE 1  TO  WS-VECTOR(1)
-           MOVE 4  TO  WS-VECTOR(2)
-           MOVE 6  TO  WS-VECTOR(3)
-           MOVE 8  TO  WS-VECTOR(4)
-           MOVE 10 TO  WS-VECTOR(5)
-           MOVE 18 TO  WS-VECTOR(6)
-           MOVE 22 TO  WS-VECTOR(7).
+           MOVE 1 TO WS-I
+           MOVE 10000 TO WS-TAM
+
+           OPEN INPUT MASTER-FILE
+
+           IF WS-FS-MASTER NOT = '00'
+              DISPLAY 'Error al abrir MASTER-FILE, status: '
+                 WS-FS-MASTER
+           ELSE
+              PERFORM UNTIL WS-FS-MASTER = '10'
+                          OR WS-I > 10000
+
+                 READ MASTER-FILE
+                    AT END
+                       MOVE '10' TO WS-FS-MASTER
+                    NOT AT END
+                       MOVE VECTREC-CLAVE TO WS-VECTOR(WS-I)
+                       ADD 1 TO WS-I
+                 END-READ
+
+              END-PERFORM
+
+              IF WS-I > 10000 AND WS-FS-MASTER NOT = '10'
+                 DISPLAY 'MASTER-FILE tiene mas de 10000 registros, '
+                    'se truncaron los excedentes'
+              END-IF
+
+              CLOSE MASTER-FILE
+           END-IF
+
+           SUBTRACT 1 FROM WS-I GIVING WS-TAM
+
+           IF WS-TAM = 0
+              DISPLAY 'MASTER-FILE no contiene registros, fin anormal'
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
 
 
        1000-CARGAR-DATOS-EXIT.
            EXIT.
 
+      *----------------------------------------------------------------*
+       1500-VALIDAR-ORDEN.
+
+           SET WS-ORDEN-OK TO TRUE
+
+           OPEN OUTPUT REJECT-FILE
+
+           IF WS-FS-RCH NOT = '00'
+              DISPLAY 'Error al abrir REJECT-FILE, status: '
+                 WS-FS-RCH
+           END-IF
+
+           PERFORM VARYING WS-I-VAL FROM 2 BY 1
+                   UNTIL WS-I-VAL > WS-TAM
+              IF WS-VECTOR(WS-I-VAL) < WS-VECTOR(WS-I-VAL - 1)
+                 SET WS-ORDEN-MAL TO TRUE
+                 IF WS-FS-RCH = '00'
+                    MOVE WS-I-VAL TO WS-POS-ED
+                    MOVE SPACES TO RCH-LINEA
+                    STRING 'Fuera de orden en posicion '
+                           WS-POS-ED
+                           ': ' WS-VECTOR(WS-I-VAL)
+                           ' < ' WS-VECTOR(WS-I-VAL - 1)
+                           DELIMITED BY SIZE INTO RCH-LINEA
+                    WRITE RCH-LINEA
+                 END-IF
+              END-IF
+           END-PERFORM
+
+           IF WS-ORDEN-MAL
+              DISPLAY 'WS-VECTOR no esta en orden ascendente, '
+                 'ver archivo de rechazos'
+           END-IF
+
+           IF WS-FS-RCH = '00'
+              CLOSE REJECT-FILE
+           END-IF.
+
+       1500-VALIDAR-ORDEN-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1700-LEER-CONTROL.
+
+           OPEN INPUT CTL-FILE
+
+           IF WS-FS-CTL = '00'
+              READ CTL-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE CTL-ELEMENTO TO WS-ELEMENTO
+                    IF CTL-MODO = 'B'
+                       SET WS-MODO-LOTE TO TRUE
+                    ELSE
+                       SET WS-MODO-UNICO TO TRUE
+                    END-IF
+                    IF CTL-JOBID NOT = SPACES
+                       MOVE CTL-JOBID TO WS-JOB-ID
+                    END-IF
+              END-READ
+              CLOSE CTL-FILE
+           END-IF.
+
+       1700-LEER-CONTROL-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1800-VERIFICAR-REINICIO.
+
+           MOVE ZERO TO WS-REINICIO-SECUENCIA
+           SET WS-REINICIO-NO TO TRUE
+
+           IF WS-MODO-LOTE
+              OPEN INPUT CHKPT-FILE
+              IF WS-FS-CKP = '00'
+                 PERFORM UNTIL WS-FS-CKP = '10'
+                    READ CHKPT-FILE
+                       AT END
+                          MOVE '10' TO WS-FS-CKP
+                       NOT AT END
+                          MOVE CKP-SECUENCIA TO WS-REINICIO-SECUENCIA
+                          SET WS-REINICIO-SI TO TRUE
+                    END-READ
+                 END-PERFORM
+                 CLOSE CHKPT-FILE
+                 OPEN EXTEND CHKPT-FILE
+                 IF WS-FS-CKP NOT = '00'
+                    DISPLAY 'Error al abrir CHKPT-FILE, status: '
+                       WS-FS-CKP
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+                 END-IF
+              ELSE
+                 OPEN OUTPUT CHKPT-FILE
+                 IF WS-FS-CKP NOT = '00'
+                    DISPLAY 'Error al abrir CHKPT-FILE, status: '
+                       WS-FS-CKP
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+                 END-IF
+              END-IF
+           END-IF.
+
+       1800-VERIFICAR-REINICIO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1900-ABRIR-REPORTE.
+
+           IF WS-REINICIO-SI
+              OPEN EXTEND REPORT-FILE
+              OPEN EXTEND AUDIT-FILE
+           ELSE
+              ACCEPT WS-FECHA-RUN FROM DATE YYYYMMDD
+              OPEN OUTPUT REPORT-FILE
+              OPEN OUTPUT AUDIT-FILE
+              PERFORM 6100-IMPRIMIR-ENCABEZADO
+                 THRU 6100-IMPRIMIR-ENCABEZADO-EXIT
+           END-IF
+
+           IF WS-FS-RPT NOT = '00'
+              DISPLAY 'Error al abrir REPORT-FILE, status: '
+                 WS-FS-RPT
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           IF WS-FS-AUD NOT = '00'
+              DISPLAY 'Error al abrir AUDIT-FILE, status: '
+                 WS-FS-AUD
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       1900-ABRIR-REPORTE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2500-PROCESAR-CLAVES.
+
+           IF WS-MODO-LOTE
+              OPEN INPUT TRAN-FILE
+              IF WS-FS-TRAN NOT = '00'
+                 DISPLAY 'Error al abrir TRAN-FILE, status: '
+                    WS-FS-TRAN
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+              END-IF
+
+              PERFORM UNTIL WS-FS-TRAN = '10'
+                 READ TRAN-FILE
+                    AT END
+                       MOVE '10' TO WS-FS-TRAN
+                    NOT AT END
+                       ADD 1 TO WS-CONT-TRAN
+                       MOVE TRAN-ELEMENTO TO WS-ELEMENTO
+                       IF WS-REINICIO-SI
+                          AND WS-CONT-TRAN NOT > WS-REINICIO-SECUENCIA
+                          CONTINUE
+                       ELSE
+                          PERFORM 2700-PROCESAR-UNA-CLAVE
+                             THRU 2700-PROCESAR-UNA-CLAVE-EXIT
+                       END-IF
+                 END-READ
+              END-PERFORM
+
+              CLOSE TRAN-FILE
+           ELSE
+              PERFORM 2700-PROCESAR-UNA-CLAVE
+                 THRU 2700-PROCESAR-UNA-CLAVE-EXIT
+           END-IF.
+
+       2500-PROCESAR-CLAVES-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2700-PROCESAR-UNA-CLAVE.
+
+           ADD 1 TO WS-CONT-CLAVES
+
+           PERFORM 2000-BUSCAR-SEC
+              THRU 2000-BUSCAR-SEC-EXIT
+
+           IF WS-ORDEN-OK
+              PERFORM 3000-BUSCAR-BI
+                 THRU 3000-BUSCAR-SEC-EXIT
+           ELSE
+              DISPLAY 'Busqueda Binaria omitida: vector sin validar'
+           END-IF
+
+           IF WS-MODO-LOTE
+              PERFORM 9500-GRABAR-CHECKPOINT
+                 THRU 9500-GRABAR-CHECKPOINT-EXIT
+           END-IF.
+
+       2700-PROCESAR-UNA-CLAVE-EXIT.
+           EXIT.
+
       *----------------------------------------------------------------*
        2000-BUSCAR-SEC.
 
@@ -74,6 +427,7 @@
 
            PERFORM  VARYING WS-I FROM 1 BY 1
              UNTIL WS-I > WS-TAM OR SW-ENCONTRO-SEC-SI
+              ADD 1 TO WS-CONT-COMP-SEC
               IF WS-VECTOR(WS-I) EQUAL WS-ELEMENTO THEN
                  SET SW-ENCONTRO-SEC-SI TO TRUE
                  MOVE WS-I   TO WS-IND-ENC
@@ -82,11 +436,19 @@
 
            IF SW-ENCONTRO-SEC-SI THEN
               DISPLAY 'Posicion: ' WS-VECTOR(WS-IND-ENC)
-             ' ,Elemento encontrado: ' WS-VECTOR(WS-ELEMENTO)
+             ' ,Elemento encontrado: ' WS-ELEMENTO
            ELSE
               DISPLAY 'No se encontro el Elemento: '
-              WS-VECTOR(WS-ELEMENTO)
-           END-IF.
+              WS-ELEMENTO
+           END-IF
+
+           MOVE 'BUSQUEDA SECUENCIAL' TO WS-RPT-METODO
+           PERFORM 6000-IMPRIMIR-REPORTE
+              THRU 6000-IMPRIMIR-REPORTE-EXIT
+
+           PERFORM 7000-GRABAR-AUDITORIA
+              THRU 7000-GRABAR-AUDITORIA-EXIT.
+
        2000-BUSCAR-SEC-EXIT.
            EXIT.
 
@@ -95,7 +457,6 @@
 
            DISPLAY '-------- Busqueda Binaria ----------'
 
-           MOVE 1  TO WS-I
            MOVE 1  TO WS-COMIENZO
            MOVE WS-TAM  TO WS-FIN
 
@@ -104,20 +465,19 @@
            PERFORM   UNTIL WS-COMIENZO > WS-FIN
                         OR SW-ENCONTRO-SEC-SI
 
-
-              ADD 1 TO WS-I
+              ADD 1 TO WS-CONT-COMP-BI
               ADD WS-COMIENZO  TO WS-FIN GIVING WS-MITAD
               DIVIDE  WS-MITAD BY 2      GIVING WS-MITAD
 
-              IF WS-VECTOR(WS-I) EQUAL WS-ELEMENTO THEN
+              IF WS-VECTOR(WS-MITAD) EQUAL WS-ELEMENTO THEN
 
                   SET SW-ENCONTRO-SEC-SI TO TRUE
-                  MOVE WS-I   TO WS-IND-ENC
+                  MOVE WS-MITAD   TO WS-IND-ENC
 
                  ELSE IF WS-VECTOR(WS-MITAD) > WS-ELEMENTO THEN
-                      MOVE WS-MITAD TO WS-FIN
+                      SUBTRACT 1 FROM WS-MITAD GIVING WS-FIN
                  ELSE
-                      MOVE WS-MITAD TO WS-COMIENZO
+                      ADD 1 TO WS-MITAD GIVING WS-COMIENZO
                  END-IF
               END-IF
 
@@ -125,14 +485,132 @@
 
            IF SW-ENCONTRO-SEC-SI THEN
               DISPLAY 'Posicion: ' WS-VECTOR(WS-IND-ENC)
-             ' ,Elemento encontrado: ' WS-VECTOR(WS-ELEMENTO)
+             ' ,Elemento encontrado: ' WS-ELEMENTO
            ELSE
               DISPLAY 'No se encontro el Elemento: '
-              WS-VECTOR(WS-ELEMENTO)
-           END-IF.
+              WS-ELEMENTO
+           END-IF
+
+           MOVE 'BUSQUEDA BINARIA'    TO WS-RPT-METODO
+           PERFORM 6000-IMPRIMIR-REPORTE
+              THRU 6000-IMPRIMIR-REPORTE-EXIT
+
+           PERFORM 7000-GRABAR-AUDITORIA
+              THRU 7000-GRABAR-AUDITORIA-EXIT.
+
        3000-BUSCAR-SEC-EXIT.
            EXIT.
 
+      *----------------------------------------------------------------*
+       6000-IMPRIMIR-REPORTE.
+
+           MOVE WS-ELEMENTO TO WS-RPT-ELE-ED
+           MOVE SPACES TO RPT-LINEA
+
+           IF SW-ENCONTRO-SEC-SI
+              MOVE WS-IND-ENC TO WS-RPT-POS-ED
+              STRING WS-RPT-METODO ' Elemento: ' WS-RPT-ELE-ED
+                     ' Encontrado en posicion: ' WS-RPT-POS-ED
+                     DELIMITED BY SIZE INTO RPT-LINEA
+           ELSE
+              STRING WS-RPT-METODO ' Elemento: ' WS-RPT-ELE-ED
+                     ' No encontrado'
+                     DELIMITED BY SIZE INTO RPT-LINEA
+           END-IF
+
+           WRITE RPT-LINEA.
+
+       6000-IMPRIMIR-REPORTE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       6100-IMPRIMIR-ENCABEZADO.
+
+           MOVE SPACES TO RPT-LINEA
+           STRING 'CLBUSQBI - Reporte de Busquedas  Fecha: '
+                  WS-FECHA-RUN
+                  DELIMITED BY SIZE INTO RPT-LINEA
+           WRITE RPT-LINEA
+
+           MOVE '----------------------------------------' TO RPT-LINEA
+           WRITE RPT-LINEA.
+
+       6100-IMPRIMIR-ENCABEZADO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       7000-GRABAR-AUDITORIA.
+
+           ACCEPT WS-FECHA FROM DATE YYYYMMDD
+           ACCEPT WS-HORA  FROM TIME
+
+           MOVE WS-FECHA     TO AUD-FECHA
+           MOVE WS-HORA      TO AUD-HORA
+           MOVE WS-JOB-ID    TO AUD-JOBID
+           MOVE WS-RPT-METODO TO AUD-METODO
+           MOVE WS-ELEMENTO  TO AUD-ELEMENTO
+
+           IF SW-ENCONTRO-SEC-SI
+              MOVE WS-IND-ENC  TO AUD-POSICION
+              MOVE 'S' TO AUD-RESULTADO
+           ELSE
+              MOVE ZERO TO AUD-POSICION
+              MOVE 'N' TO AUD-RESULTADO
+           END-IF
+
+           WRITE AUD-REGISTRO.
+
+       7000-GRABAR-AUDITORIA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       8000-REPORTE-RESUMEN.
+
+           DISPLAY '-------- Resumen Comparaciones ----------'
+           DISPLAY 'Claves procesadas: '      WS-CONT-CLAVES
+           DISPLAY 'Comparaciones Secuencial: ' WS-CONT-COMP-SEC
+           DISPLAY 'Comparaciones Binaria:    ' WS-CONT-COMP-BI
+
+           MOVE WS-CONT-CLAVES   TO WS-RPT-CLV-ED
+           MOVE WS-CONT-COMP-SEC TO WS-RPT-CSE-ED
+           MOVE WS-CONT-COMP-BI  TO WS-RPT-CBI-ED
+
+           MOVE SPACES TO RPT-LINEA
+           STRING 'Claves procesadas: ' WS-RPT-CLV-ED
+                  DELIMITED BY SIZE INTO RPT-LINEA
+           WRITE RPT-LINEA
+
+           MOVE SPACES TO RPT-LINEA
+           STRING 'Comparaciones Secuencial: ' WS-RPT-CSE-ED
+                  ' Comparaciones Binaria: ' WS-RPT-CBI-ED
+                  DELIMITED BY SIZE INTO RPT-LINEA
+           WRITE RPT-LINEA.
+
+       8000-REPORTE-RESUMEN-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       9000-FINALIZAR.
+
+           CLOSE REPORT-FILE
+           CLOSE AUDIT-FILE
+
+           IF WS-MODO-LOTE
+              CLOSE CHKPT-FILE
+           END-IF.
+
+       9000-FINALIZAR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       9500-GRABAR-CHECKPOINT.
+
+           MOVE WS-CONT-TRAN TO CKP-SECUENCIA
+           WRITE CKP-REGISTRO.
+
+       9500-GRABAR-CHECKPOINT-EXIT.
+           EXIT.
+
 
 
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM CLBUSQBI.
