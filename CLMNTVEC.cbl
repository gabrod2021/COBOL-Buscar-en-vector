@@ -0,0 +1,231 @@
+
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:     Mantenimiento (alta/cambio/baja) del archivo
+      *              maestro del vector de busqueda MASTER-FILE que
+      *              usa CLBUSQBI, a partir de un archivo de
+      *              transacciones de mantenimiento.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLMNTVEC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE ASSIGN TO MASTVEC
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VECTREC-CLAVE
+               FILE STATUS IS WS-FS-MASTER.
+
+           SELECT MAINT-FILE ASSIGN TO MNTVEC
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-MNT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER-FILE
+           LABEL RECORD IS STANDARD.
+           COPY VECTREC.
+
+       FD  MAINT-FILE
+           LABEL RECORD IS STANDARD.
+       01  MNT-REGISTRO.
+           05  MNT-ACCION           PIC X(01).
+               88  MNT-ACCION-ALTA    VALUE 'A'.
+               88  MNT-ACCION-CAMBIO  VALUE 'C'.
+               88  MNT-ACCION-BAJA    VALUE 'D'.
+           05  MNT-CLAVE            PIC 9(05).
+           05  MNT-NUEVO            PIC 9(05).
+           05  FILLER               PIC X(69).
+
+       WORKING-STORAGE SECTION.
+
+       77 WS-FS-MASTER     PIC X(02) VALUE '00'.
+       77 WS-FS-MNT        PIC X(02) VALUE '00'.
+
+       77 WS-CONT-ALTAS    PIC 9(05) COMP VALUE ZERO.
+       77 WS-CONT-CAMBIOS  PIC 9(05) COMP VALUE ZERO.
+       77 WS-CONT-BAJAS    PIC 9(05) COMP VALUE ZERO.
+       77 WS-CONT-ERRORES  PIC 9(05) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+
+           PERFORM 1000-ABRIR-ARCHIVOS
+              THRU 1000-ABRIR-ARCHIVOS-EXIT.
+
+           PERFORM 2000-PROCESAR-MANTENIMIENTO
+              THRU 2000-PROCESAR-MANTENIMIENTO-EXIT.
+
+           PERFORM 8000-REPORTE-RESUMEN
+              THRU 8000-REPORTE-RESUMEN-EXIT.
+
+           PERFORM 9000-FINALIZAR
+              THRU 9000-FINALIZAR-EXIT.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       1000-ABRIR-ARCHIVOS.
+
+           OPEN I-O MASTER-FILE
+
+           IF WS-FS-MASTER = '35'
+              OPEN OUTPUT MASTER-FILE
+              CLOSE MASTER-FILE
+              OPEN I-O MASTER-FILE
+           END-IF
+
+           IF WS-FS-MASTER NOT = '00'
+              DISPLAY 'Error al abrir MASTER-FILE, status: '
+                 WS-FS-MASTER
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           OPEN INPUT MAINT-FILE
+
+           IF WS-FS-MNT NOT = '00'
+              DISPLAY 'Error al abrir MAINT-FILE, status: '
+                 WS-FS-MNT
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       1000-ABRIR-ARCHIVOS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2000-PROCESAR-MANTENIMIENTO.
+
+           PERFORM UNTIL WS-FS-MNT = '10'
+              READ MAINT-FILE
+                 AT END
+                    MOVE '10' TO WS-FS-MNT
+                 NOT AT END
+                    EVALUATE TRUE
+                       WHEN MNT-ACCION-ALTA
+                          PERFORM 2100-ALTA
+                             THRU 2100-ALTA-EXIT
+                       WHEN MNT-ACCION-CAMBIO
+                          PERFORM 2200-CAMBIO
+                             THRU 2200-CAMBIO-EXIT
+                       WHEN MNT-ACCION-BAJA
+                          PERFORM 2300-BAJA
+                             THRU 2300-BAJA-EXIT
+                       WHEN OTHER
+                          ADD 1 TO WS-CONT-ERRORES
+                          DISPLAY 'Accion de mantenimiento invalida: '
+                             MNT-ACCION
+                    END-EVALUATE
+              END-READ
+           END-PERFORM.
+
+       2000-PROCESAR-MANTENIMIENTO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2100-ALTA.
+
+           MOVE MNT-CLAVE TO VECTREC-CLAVE
+
+           WRITE VECTREC-REGISTRO
+              INVALID KEY
+                 ADD 1 TO WS-CONT-ERRORES
+                 DISPLAY 'Alta rechazada, clave ya existe: '
+                    MNT-CLAVE
+              NOT INVALID KEY
+                 ADD 1 TO WS-CONT-ALTAS
+           END-WRITE.
+
+       2100-ALTA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2200-CAMBIO.
+
+           IF MNT-CLAVE = MNT-NUEVO
+              MOVE MNT-CLAVE TO VECTREC-CLAVE
+              READ MASTER-FILE
+                 INVALID KEY
+                    ADD 1 TO WS-CONT-ERRORES
+                    DISPLAY 'Cambio rechazado, clave no existe: '
+                       MNT-CLAVE
+                 NOT INVALID KEY
+                    ADD 1 TO WS-CONT-CAMBIOS
+              END-READ
+           ELSE
+              MOVE MNT-NUEVO TO VECTREC-CLAVE
+
+              READ MASTER-FILE
+                 INVALID KEY
+                    MOVE MNT-CLAVE TO VECTREC-CLAVE
+                    DELETE MASTER-FILE
+                       INVALID KEY
+                          ADD 1 TO WS-CONT-ERRORES
+                          DISPLAY 'Cambio rechazado, clave no existe: '
+                             MNT-CLAVE
+                       NOT INVALID KEY
+                          MOVE MNT-NUEVO TO VECTREC-CLAVE
+                          WRITE VECTREC-REGISTRO
+                             INVALID KEY
+                                ADD 1 TO WS-CONT-ERRORES
+                                DISPLAY 'Cambio rechazado, error al '
+                                   'grabar clave nueva: ' MNT-NUEVO
+                             NOT INVALID KEY
+                                ADD 1 TO WS-CONT-CAMBIOS
+                          END-WRITE
+                    END-DELETE
+                 NOT INVALID KEY
+                    ADD 1 TO WS-CONT-ERRORES
+                    DISPLAY 'Cambio rechazado, clave nueva ya existe: '
+                       MNT-NUEVO
+              END-READ
+           END-IF.
+
+       2200-CAMBIO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2300-BAJA.
+
+           MOVE MNT-CLAVE TO VECTREC-CLAVE
+
+           DELETE MASTER-FILE
+              INVALID KEY
+                 ADD 1 TO WS-CONT-ERRORES
+                 DISPLAY 'Baja rechazada, clave no existe: '
+                    MNT-CLAVE
+              NOT INVALID KEY
+                 ADD 1 TO WS-CONT-BAJAS
+           END-DELETE.
+
+       2300-BAJA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       8000-REPORTE-RESUMEN.
+
+           DISPLAY '-------- Resumen Mantenimiento ----------'
+           DISPLAY 'Altas:   ' WS-CONT-ALTAS
+           DISPLAY 'Cambios: ' WS-CONT-CAMBIOS
+           DISPLAY 'Bajas:   ' WS-CONT-BAJAS
+           DISPLAY 'Errores: ' WS-CONT-ERRORES.
+
+       8000-REPORTE-RESUMEN-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       9000-FINALIZAR.
+
+           CLOSE MASTER-FILE
+           CLOSE MAINT-FILE.
+
+       9000-FINALIZAR-EXIT.
+           EXIT.
+
+
+
+       END PROGRAM CLMNTVEC.
