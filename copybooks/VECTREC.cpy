@@ -0,0 +1,10 @@
+
+      ******************************************************************
+      * VECTREC - Layout del registro del archivo maestro del vector  *
+      *           de busqueda (MASTER-FILE). Compartido por CLBUSQBI  *
+      *           y por el programa de mantenimiento CLMNTVEC para    *
+      *           que ambos coincidan sobre la forma del registro.    *
+      ******************************************************************
+       01  VECTREC-REGISTRO.
+           05  VECTREC-CLAVE        PIC 9(05).
+           05  FILLER               PIC X(05).
