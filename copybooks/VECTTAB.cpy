@@ -0,0 +1,17 @@
+
+      ******************************************************************
+      * VECTTAB - Vector de busqueda en memoria, cargado a partir de  *
+      *           VECTREC-REGISTRO. Compartido por CLBUSQBI y por el  *
+      *           programa de mantenimiento CLMNTVEC.                 *
+      ******************************************************************
+       01  WS-VARIABLE.
+           02  WS-TAM               PIC 9(05) COMP VALUE ZERO.
+           02  WS-VECTOR            PIC 9(05) OCCURS 1 TO 10000 TIMES
+                                     DEPENDING ON WS-TAM
+                                     ASCENDING WS-VECTOR
+                                     INDEXED BY WS-I.
+
+           02  WS-BUSCAR.
+               05  SW-ENCONTRO-SEC        PIC X(01) VALUE SPACE.
+                   88  SW-ENCONTRO-SEC-NO VALUE 'N'.
+                   88  SW-ENCONTRO-SEC-SI VALUE 'S'.
